@@ -5,7 +5,96 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LunarLander.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FuelRateDeck ASSIGN TO "data/fuel-rate-deck.dat"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS FuelRateDeckFileStatus.
+
+    SELECT OPTIONAL MissionLog ASSIGN TO "data/mission-log.dat"
+        ORGANIZATION LINE SEQUENTIAL.
+
+    SELECT MissionConfig ASSIGN TO "data/mission-config.dat"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS MissionConfigFileStatus.
+
+    SELECT OPTIONAL ExceptionLog ASSIGN TO "data/exception-log.dat"
+        ORGANIZATION LINE SEQUENTIAL.
+
+    SELECT RestartFile ASSIGN TO "data/restart-file.dat"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS RestartFileStatus.
+
+    SELECT TelemetryReport ASSIGN TO "data/telemetry-report.txt"
+        ORGANIZATION LINE SEQUENTIAL.
+
+    SELECT ScenarioDeck ASSIGN TO "data/scenario-deck.dat"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS ScenarioDeckFileStatus.
+
 DATA DIVISION.
+FILE SECTION.
+
+FD  FuelRateDeck.
+01  FuelRateDeckRecord         PIC 999.
+
+FD  MissionLog.
+01  MissionLogRecord.
+    02 LogOperatorId          PIC X(10).
+    02 LogSep0                PIC X(2).
+    02 LogRunDate             PIC X(8).
+    02 LogSep0b               PIC X(2).
+    02 LogRunTime             PIC X(6).
+    02 LogSep0c               PIC X(2).
+    02 LogElapsedTime         PIC -(4)9.99.
+    02 LogSep1                PIC X(2).
+    02 LogImpactVelocity      PIC -(4)9.99.
+    02 LogSep2                PIC X(2).
+    02 LogFuelLeft            PIC -(4)9.99.
+    02 LogSep3                PIC X(2).
+    02 LogOutcomeCategory     PIC X(20).
+
+FD  MissionConfig.
+01  MissionConfigRecord.
+    COPY "mission-params.cpy".
+
+FD  ExceptionLog.
+01  ExceptionLogRecord.
+    02 ExcOperatorId          PIC X(10).
+    02 ExcSep0                PIC X(2).
+    02 ExcRunDate             PIC X(8).
+    02 ExcSep0b               PIC X(2).
+    02 ExcRunTime             PIC X(6).
+    02 ExcSep0c               PIC X(2).
+    02 ExcElapsedTime         PIC -(4)9.99.
+    02 ExcSep1                PIC X(2).
+    02 ExcBadFuelRate         PIC ZZ9.
+    02 ExcSep2                PIC X(2).
+    02 ExcAttemptCount        PIC ZZ9.
+
+FD  RestartFile.
+01  RestartRecord.
+    02 RstAltitude            PIC S9(6)V9(10).
+    02 RstVelocity            PIC S9(6)V9(10).
+    02 RstWeight              PIC S9(6)V9(10).
+    02 RstEmptyWeight         PIC S9(6)V9(10).
+    02 RstGravity             PIC S9(6)V9(10).
+    02 RstThrust              PIC S9(6)V9(10).
+    02 RstElapsedTime         PIC S9(6)V9(10).
+    02 RstGameOverFlag        PIC 9.
+
+*> Hardcopy line-printer trace of the descent telemetry table, with
+*> StatusRowHeadings repeated at the top of every page.
+FD  TelemetryReport.
+01  TelemetryReportLine       PIC X(93).
+
+*> Optional list of scenario codes to fly unattended in batch mode, one
+*> per line, so a deck of profiles can run back-to-back with no
+*> operator at the console between them.
+FD  ScenarioDeck.
+01  ScenarioDeckRecord         PIC X(1).
+
 WORKING-STORAGE SECTION.
 
 *> Constants
@@ -14,6 +103,17 @@ WORKING-STORAGE SECTION.
 01 SecPerHour                 PIC 9(4)  VALUE 3600  USAGE COMP.
 01 BlankLine                  PIC X     VALUE SPACE.
 
+*> Advance-warning thresholds for GetFuelRate's status display, so
+*> operators see trouble coming before FuelOut/Contact decide the
+*> outcome for them. VelocityMphRaw already reads roughly 3600 MPH
+*> at the moment the descent begins (Velocity starts at 1 mile/sec),
+*> so the sink-rate threshold has to sit above that starting value
+*> but well below the ~4000 MPH a crashing descent shows at the last
+*> full 10-second mark, or the warning never has a turn left to
+*> display before Contact settles the outcome.
+01 LowFuelThreshold           PIC 9(6)         VALUE 2000  USAGE COMP.
+01 HighSinkRateThreshold      PIC S9(6)V9(10)  VALUE 3900  USAGE COMP.
+
 *> Global variables from original FOCAL code:
 *>
 *> A - Altitude (miles)
@@ -46,6 +146,9 @@ WORKING-STORAGE SECTION.
 01 W                          PIC S9(6)V9(10)  USAGE COMP.
 01 Z                          PIC S9(6)V9(10)  USAGE COMP.
 
+01 FuelRemainingRaw           PIC S9(6)V9(10)  USAGE COMP.
+01 VelocityMphRaw             PIC S9(6)V9(10)  USAGE COMP.
+
 *> Variables used by Simulate and related paragraphs.
 
 01 GameOverFlag               PIC 9.
@@ -65,6 +168,8 @@ WORKING-STORAGE SECTION.
     02 FILLER                 PIC X(15)  VALUE "VELOCITY,MPH".
     02 FILLER                 PIC X(11)  VALUE "FUEL,LBS".
     02 FILLER                 PIC X(9)   VALUE "FUEL RATE".
+    02 FILLER                 PIC X(1)   VALUE SPACE.
+    02 FILLER                 PIC X(7)   VALUE "WARNING".
 
 01 StatusRowData.
     02 ElapsedTimeDisplay     PIC -(6)9.
@@ -72,7 +177,8 @@ WORKING-STORAGE SECTION.
     02 AltitudeFeetDisplay    PIC -(6)9.
     02 VelocityMphDisplay     PIC -(11)9.99.
     02 FuelRemainingDisplay   PIC -(9)9.9.
-    02 FILLER                 PIC X(6)  VALUE SPACES.
+    02 FILLER                 PIC X(13) VALUE SPACES.
+    02 WarningText            PIC X(23) VALUE SPACES.
 
 01 NotPossibleMessage.
     02 FILLER                 PIC X(12)  VALUE "NOT POSSIBLE".
@@ -84,73 +190,473 @@ WORKING-STORAGE SECTION.
 01 FuelLeftDisplay            PIC -(4)9.99.
 01 LunarCraterDisplay         PIC -(4)9.99.
 
+01 OutcomeCategory            PIC X(20).
+
+*> End-of-day summary tally, one counter per Contact outcome bucket.
+
+01 OutcomeTally.
+    02 TallyPerfectLanding    PIC 9(4)  VALUE 0.
+    02 TallyGoodLanding       PIC 9(4)  VALUE 0.
+    02 TallyPoorLanding       PIC 9(4)  VALUE 0.
+    02 TallyCraftDamage       PIC 9(4)  VALUE 0.
+    02 TallyCrashLanding      PIC 9(4)  VALUE 0.
+    02 TallyNoSurvivors       PIC 9(4)  VALUE 0.
+
+01 TallyDisplay               PIC ZZZ9.
+
 *> User Input
 
 01 FuelRateAnswer             PIC 999.
     88 IsValidFuelRate        VALUE 0, 8 THRU 200.
 
+01 FuelRateAttemptCount       PIC 99.
+
 01 TryAgainAnswer             PIC X.
     88 TryAgain               VALUE "Y", "y".
     88 DontTryAgain           VALUE "N", "n".
 
+01 BatchModeAnswer            PIC X.
+    88 BatchModeIsOn          VALUE "Y", "y".
+    88 BatchModeIsOff         VALUE "N", "n".
+
+01 FuelRateDeckStatus         PIC X  VALUE "N".
+    88 EndOfFuelRateDeck      VALUE "Y".
+
+01 FuelRateDeckFileStatus     PIC XX.
+    88 FuelRateDeckFileOk     VALUE "00".
+    88 FuelRateDeckNotFound   VALUE "35".
+
+*> Mission scenario selection
+
+01 SelectedScenarioCode       PIC X(1)  VALUE "1".
+
+01 MissionConfigStatus        PIC X  VALUE "N".
+    88 EndOfMissionConfig     VALUE "Y".
+
+01 MissionConfigFileStatus    PIC XX.
+    88 MissionConfigFileOk    VALUE "00".
+    88 MissionConfigNotFound  VALUE "35".
+
+*> Unattended multi-profile batch operation: an optional deck of
+*> scenario codes, read ahead one record at a time, so batch mode can
+*> fly a whole shift's worth of profiles back-to-back with no operator
+*> at the console between them. Without this deck present, batch mode
+*> still automates just the fuel-rate entries for the one scenario
+*> picked interactively, as before.
+
+01 ScenarioDeckFileStatus     PIC XX.
+    88 ScenarioDeckFileOk     VALUE "00".
+    88 ScenarioDeckNotFound   VALUE "35".
+
+01 ScenarioDeckAnswer         PIC X  VALUE "N".
+    88 ScenarioDeckIsAvailable VALUE "Y".
+
+01 ScenarioDeckStatus         PIC X  VALUE "N".
+    88 EndOfScenarioDeck      VALUE "Y".
+
+01 NextScenarioCode           PIC X(1).
+
+*> Mid-mission checkpoint/restart
+
+01 ResumeAnswer               PIC X.
+    88 ResumeRequested        VALUE "Y", "y".
+
+01 FirstRunFlag               PIC 9  VALUE 1.
+
+01 RestartFileStatus          PIC XX.
+    88 RestartFileOk          VALUE "00".
+    88 RestartFileNotFound    VALUE "35".
+
+*> Scenario catalog selection
+
+01 ScenarioFoundFlag          PIC X  VALUE "N".
+    88 ScenarioWasFound       VALUE "Y".
+
+01 StartupFuelDisplay         PIC ZZZZZ9.
+01 StartupWeightDisplay       PIC ZZZZZ9.
+01 StartupAltitudeDisplay     PIC ZZZZZ9.
+
+*> Telemetry hardcopy report pagination
+
+01 TelemetryLinesPerPage      PIC 99  VALUE 50.
+01 TelemetryLineCount         PIC 99  VALUE 0.
+
+*> Operator-ID/timestamp tagging for shared-terminal accountability
+
+01 OperatorId                 PIC X(10).
+
+01 CurrentDateTimeRaw         PIC X(21).
+
+01 RunTimestamp.
+    02 RunDate                PIC X(8).
+    02 RunTime                PIC X(6).
+
 PROCEDURE DIVISION.
 
 *> (01.04 in original FOCAL code)
 Begin.
-    DISPLAY "CONTROL CALLING LUNAR MODULE. MANUAL CONTROL IS NECESSARY"
-    DISPLAY "YOU MAY RESET FUEL RATE K EACH 10 SECS TO 0 OR ANY VALUE"
-    DISPLAY "BETWEEN 8 & 200 LBS/SEC. YOU'VE 16000 LBS FUEL. ESTIMATED"
-    DISPLAY "FREE FALL IMPACT TIME-120 SECS. CAPSULE WEIGHT-32500 LBS"
-    DISPLAY BlankLine
-    DISPLAY BlankLine
+    DISPLAY "ENTER OPERATOR ID:" NO ADVANCING
+    ACCEPT OperatorId
+
+    DISPLAY "RUN IN BATCH MODE FROM FUEL-RATE DECK FILE? (Y/N):"
+        NO ADVANCING
+    ACCEPT BatchModeAnswer
+
+    IF BatchModeIsOn THEN
+        OPEN INPUT FuelRateDeck
+        IF FuelRateDeckNotFound THEN
+            DISPLAY "FUEL-RATE DECK FILE NOT FOUND - "
+                "FALLING BACK TO INTERACTIVE MODE"
+            SET BatchModeIsOff TO TRUE
+        END-IF
+    END-IF
+
+    IF BatchModeIsOn THEN
+        OPEN INPUT ScenarioDeck
+        IF ScenarioDeckNotFound THEN
+            MOVE "N" TO ScenarioDeckAnswer
+        ELSE
+            SET ScenarioDeckIsAvailable TO TRUE
+            PERFORM FetchNextScenarioFromDeck
+            IF EndOfScenarioDeck THEN
+                DISPLAY "SCENARIO DECK FILE IS EMPTY - "
+                    "FALLING BACK TO SINGLE-PROFILE BATCH MODE"
+                MOVE "N" TO ScenarioDeckAnswer
+                CLOSE ScenarioDeck
+            ELSE
+                MOVE NextScenarioCode TO SelectedScenarioCode
+                PERFORM FetchNextScenarioFromDeck
+            END-IF
+        END-IF
+    END-IF
+
+    DISPLAY "RESUME FROM MID-MISSION CHECKPOINT? (Y/N):" NO ADVANCING
+    ACCEPT ResumeAnswer
+
+    OPEN EXTEND MissionLog
+    OPEN EXTEND ExceptionLog
+    OPEN OUTPUT TelemetryReport
 
     PERFORM WITH TEST AFTER UNTIL DontTryAgain
+        PERFORM SelectScenario
+
+        DISPLAY
+            "CONTROL CALLING LUNAR MODULE. MANUAL CONTROL IS NECESSARY"
+        DISPLAY "YOU MAY RESET FUEL RATE K EACH 10 SECS TO 0 OR ANY VALUE"
+        DISPLAY "BETWEEN 8 & 200 LBS/SEC. YOU'VE " StartupFuelDisplay
+            " LBS FUEL."
+        DISPLAY "CAPSULE WEIGHT-" StartupWeightDisplay
+            " LBS. STARTING ALTITUDE-" StartupAltitudeDisplay " MILES"
+        DISPLAY BlankLine
+        DISPLAY BlankLine
+
         PERFORM PlayGame
 
         DISPLAY BlankLine
         DISPLAY BlankLine
         DISPLAY BlankLine
-        DISPLAY "TRY AGAIN?"
 
-        PERFORM WITH TEST AFTER UNTIL TryAgain OR DontTryAgain
-            DISPLAY "(ANS. YES OR NO):" NO ADVANCING
-            ACCEPT TryAgainAnswer
-            *>TEST:DISPLAY TryAgainAnswer
-        END-PERFORM
+        IF BatchModeIsOn AND ScenarioDeckIsAvailable THEN
+            IF EndOfScenarioDeck THEN
+                SET DontTryAgain TO TRUE
+            ELSE
+                SET TryAgain TO TRUE
+                MOVE NextScenarioCode TO SelectedScenarioCode
+                PERFORM FetchNextScenarioFromDeck
+            END-IF
+        ELSE
+            DISPLAY "TRY AGAIN?"
+            PERFORM WITH TEST AFTER UNTIL TryAgain OR DontTryAgain
+                DISPLAY "(ANS. YES OR NO):" NO ADVANCING
+                ACCEPT TryAgainAnswer
+                *>TEST:DISPLAY TryAgainAnswer
+            END-PERFORM
+        END-IF
     END-PERFORM
 
+    IF BatchModeIsOn THEN
+        CLOSE FuelRateDeck
+        IF ScenarioDeckIsAvailable THEN
+            CLOSE ScenarioDeck
+        END-IF
+    END-IF
+
+    CLOSE MissionLog
+    CLOSE ExceptionLog
+    CLOSE TelemetryReport
+
+    PERFORM DisplaySummaryReport
+
     DISPLAY "CONTROL OUT"
     DISPLAY BlankLine
     DISPLAY BlankLine
 
     STOP RUN.
 
+*> End-of-day summary: how many runs this shift fell into each
+*> Contact outcome bucket.
+DisplaySummaryReport.
+    DISPLAY BlankLine
+    DISPLAY "END-OF-DAY SUMMARY REPORT"
+    DISPLAY "OPERATOR: " OperatorId "  RUN: " RunDate "-" RunTime
+    MOVE TallyPerfectLanding TO TallyDisplay
+    DISPLAY "  PERFECT LANDINGS. . . . . " TallyDisplay
+    MOVE TallyGoodLanding TO TallyDisplay
+    DISPLAY "  GOOD LANDINGS . . . . . . " TallyDisplay
+    MOVE TallyPoorLanding TO TallyDisplay
+    DISPLAY "  POOR LANDINGS . . . . . . " TallyDisplay
+    MOVE TallyCraftDamage TO TallyDisplay
+    DISPLAY "  CRAFT DAMAGE LANDINGS . . " TallyDisplay
+    MOVE TallyCrashLanding TO TallyDisplay
+    DISPLAY "  CRASH LANDINGS. . . . . . " TallyDisplay
+    MOVE TallyNoSurvivors TO TallyDisplay
+    DISPLAY "  NO SURVIVORS. . . . . . . " TallyDisplay
+    EXIT.
+
 *> Play game until landing or crash.
 PlayGame.
+    IF BatchModeIsOn THEN
+        PERFORM RewindFuelRateDeck
+    END-IF
+
+    PERFORM StampRunTimestamp
+    DISPLAY "OPERATOR: " OperatorId "  RUN: " RunDate "-" RunTime
+
     DISPLAY "FIRST RADAR CHECK COMING UP"
     DISPLAY BlankLine
     DISPLAY BlankLine
     DISPLAY "COMMENCE LANDING PROCEDURE"
     DISPLAY StatusRowHeadings
 
-    MOVE 120   TO Altitude
-    MOVE 1     TO Velocity
-    MOVE 32500 TO Weight
-    MOVE 16500 TO EmptyWeight
-    MOVE 0.001 TO Gravity
-    MOVE 1.8   TO Z
-    INITIALIZE ElapsedTime
+    PERFORM WriteTelemetryPageHeader
 
-    SET GameIsNotOver TO TRUE
+    IF FirstRunFlag = 1 AND ResumeRequested THEN
+        PERFORM RestoreCheckpoint
+    ELSE
+        PERFORM StartFreshMission
+    END-IF
+    MOVE 0 TO FirstRunFlag
 
     PERFORM UNTIL GameIsOver
         PERFORM GetFuelRate
         MOVE 10 TO T
         PERFORM Simulate
+        PERFORM SaveCheckpoint
     END-PERFORM
 
     EXIT.
 
+*> Set up a brand-new descent using the selected scenario's parameters.
+StartFreshMission.
+    PERFORM LoadMissionParameters
+    MOVE 1     TO Velocity
+    INITIALIZE ElapsedTime
+    SET GameIsNotOver TO TRUE
+    EXIT.
+
+*> Restore Altitude/Velocity/Weight/etc. from the last checkpoint
+*> written by SaveCheckpoint, so a disconnect or shift change doesn't
+*> force the descent to restart from Altitude=120. A fresh checkout
+*> (or any run before the first checkpoint is ever written) has no
+*> RestartFile on disk at all, which OPEN INPUT reports as FILE STATUS
+*> 35 rather than letting READ reach an AT END condition, so that case
+*> has to be caught before the READ is attempted.
+RestoreCheckpoint.
+    OPEN INPUT RestartFile
+    IF RestartFileNotFound THEN
+        DISPLAY "NO CHECKPOINT AVAILABLE - STARTING FRESH MISSION"
+        PERFORM StartFreshMission
+    ELSE
+        READ RestartFile
+            AT END
+                DISPLAY "NO CHECKPOINT AVAILABLE - STARTING FRESH MISSION"
+                PERFORM StartFreshMission
+            NOT AT END
+                IF RstGameOverFlag = 1 THEN
+                    DISPLAY
+                        "CHECKPOINTED MISSION ALREADY COMPLETE - "
+                        "STARTING FRESH MISSION"
+                    PERFORM StartFreshMission
+                ELSE
+                    MOVE RstAltitude    TO Altitude
+                    MOVE RstVelocity    TO Velocity
+                    MOVE RstWeight      TO Weight
+                    MOVE RstEmptyWeight TO EmptyWeight
+                    MOVE RstGravity     TO Gravity
+                    MOVE RstThrust      TO Z
+                    MOVE RstElapsedTime TO ElapsedTime
+                    SET GameIsNotOver TO TRUE
+                    COMPUTE StartupFuelDisplay ROUNDED =
+                        RstWeight - RstEmptyWeight
+                    MOVE RstWeight TO StartupWeightDisplay
+                    MOVE FUNCTION INTEGER-PART(RstAltitude)
+                        TO StartupAltitudeDisplay
+                    COMPUTE ElapsedTimeDisplay ROUNDED = RstElapsedTime
+                    DISPLAY "RESUMING MISSION FROM CHECKPOINT - "
+                        "DISCARDING SELECTED SCENARIO"
+                    DISPLAY "CHECKPOINTED STATE: " StartupFuelDisplay
+                        " LBS FUEL, WEIGHT-" StartupWeightDisplay
+                        " LBS, ALTITUDE-" StartupAltitudeDisplay
+                        " MILES, ELAPSED-" ElapsedTimeDisplay " SECS"
+                END-IF
+        END-READ
+        CLOSE RestartFile
+    END-IF
+    EXIT.
+
+*> Snapshot the full working-storage state at the end of a 10-second
+*> turn so a later run can pick up from exactly this point.
+SaveCheckpoint.
+    OPEN OUTPUT RestartFile
+    INITIALIZE RestartRecord
+    MOVE Altitude    TO RstAltitude
+    MOVE Velocity    TO RstVelocity
+    MOVE Weight      TO RstWeight
+    MOVE EmptyWeight TO RstEmptyWeight
+    MOVE Gravity     TO RstGravity
+    MOVE Z           TO RstThrust
+    MOVE ElapsedTime TO RstElapsedTime
+    MOVE GameOverFlag TO RstGameOverFlag
+    WRITE RestartRecord
+    CLOSE RestartFile
+    EXIT.
+
+*> Capture the wall-clock date/time this run started, so shared-
+*> terminal output can be tied back to a specific operator and run.
+StampRunTimestamp.
+    MOVE FUNCTION CURRENT-DATE TO CurrentDateTimeRaw
+    MOVE CurrentDateTimeRaw(1:8) TO RunDate
+    MOVE CurrentDateTimeRaw(9:6) TO RunTime
+    EXIT.
+
+*> Read the SelectedScenarioCode's mission-parameter record from the
+*> MISSION-CONFIG file and set up the craft/environment for this run.
+LoadMissionParameters.
+    MOVE "N" TO MissionConfigStatus
+    MOVE "N" TO ScenarioFoundFlag
+
+    OPEN INPUT MissionConfig
+    IF MissionConfigNotFound THEN
+        DISPLAY "MISSION CONFIGURATION FILE NOT FOUND - CANNOT START MISSION"
+        DISPLAY "CONTROL OUT"
+        STOP RUN
+    END-IF
+    PERFORM UNTIL EndOfMissionConfig
+        READ MissionConfig
+            AT END
+                SET EndOfMissionConfig TO TRUE
+            NOT AT END
+                IF ScenarioCode = SelectedScenarioCode THEN
+                    MOVE CfgAltitude    TO Altitude
+                    MOVE CfgWeight      TO Weight
+                    MOVE CfgEmptyWeight TO EmptyWeight
+                    MOVE CfgGravity     TO Gravity
+                    MOVE CfgThrust      TO Z
+                    SET EndOfMissionConfig TO TRUE
+                    SET ScenarioWasFound TO TRUE
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE MissionConfig
+    EXIT.
+
+*> Present the scenario catalog from MISSION-CONFIG and let the
+*> operator pick which craft/environment profile to fly this session.
+SelectScenario.
+    DISPLAY "SELECT A MISSION SCENARIO:"
+    MOVE "N" TO MissionConfigStatus
+    OPEN INPUT MissionConfig
+    IF MissionConfigNotFound THEN
+        DISPLAY "MISSION CONFIGURATION FILE NOT FOUND - CANNOT START MISSION"
+        DISPLAY "CONTROL OUT"
+        STOP RUN
+    END-IF
+    PERFORM UNTIL EndOfMissionConfig
+        READ MissionConfig
+            AT END
+                SET EndOfMissionConfig TO TRUE
+            NOT AT END
+                DISPLAY "  " ScenarioCode ") " ScenarioName
+        END-READ
+    END-PERFORM
+    CLOSE MissionConfig
+
+    IF BatchModeIsOn AND ScenarioDeckIsAvailable THEN
+        DISPLAY "SCENARIO NUMBER FROM DECK:" SelectedScenarioCode
+        PERFORM LoadMissionParameters
+        IF NOT ScenarioWasFound THEN
+            DISPLAY "SCENARIO DECK REQUESTED AN UNKNOWN SCENARIO CODE - "
+                "CANNOT CONTINUE"
+            DISPLAY "CONTROL OUT"
+            STOP RUN
+        END-IF
+    ELSE
+        PERFORM WITH TEST AFTER UNTIL ScenarioWasFound
+            DISPLAY "ENTER SCENARIO NUMBER:" NO ADVANCING
+            ACCEPT SelectedScenarioCode
+            PERFORM LoadMissionParameters
+            IF NOT ScenarioWasFound THEN
+                DISPLAY "NOT POSSIBLE" NO ADVANCING
+            END-IF
+        END-PERFORM
+    END-IF
+
+    SUBTRACT EmptyWeight FROM Weight GIVING StartupFuelDisplay ROUNDED
+    MOVE Weight TO StartupWeightDisplay
+    MOVE FUNCTION INTEGER-PART(Altitude) TO StartupAltitudeDisplay
+    EXIT.
+
+*> Print the column headings at the top of a page of the telemetry
+*> hardcopy report and reset the line count for the new page.
+*> WRITE ... AFTER ADVANCING PAGE against a LINE SEQUENTIAL file emits
+*> the page throw in place of the previous record's line terminator
+*> rather than in addition to it, so the prior page's last row ran
+*> together with this page's heading with no newline between them. A
+*> blank separator line written with an ordinary ADVANCING 1 LINE gets
+*> (and gives) a proper line terminator like every other record in
+*> this file, so pages stay visually distinct without corrupting the
+*> row above them.
+WriteTelemetryPageHeader.
+    IF TelemetryLineCount > 0 THEN
+        MOVE SPACES TO TelemetryReportLine
+        WRITE TelemetryReportLine AFTER ADVANCING 1 LINE
+    END-IF
+    MOVE StatusRowHeadings TO TelemetryReportLine
+    WRITE TelemetryReportLine AFTER ADVANCING 1 LINE
+    MOVE 1 TO TelemetryLineCount
+    EXIT.
+
+*> Append the current turn's StatusRowData to the telemetry hardcopy
+*> report, repeating the page heading every TelemetryLinesPerPage
+*> lines so engineering gets a readable paper trace.
+WriteTelemetryRow.
+    IF TelemetryLineCount >= TelemetryLinesPerPage THEN
+        PERFORM WriteTelemetryPageHeader
+    END-IF
+    MOVE StatusRowData TO TelemetryReportLine
+    WRITE TelemetryReportLine AFTER ADVANCING 1 LINE
+    ADD 1 TO TelemetryLineCount
+    EXIT.
+
+*> Flag LOW FUEL and/or HIGH SINK RATE on the status display, so
+*> operators get advance notice before FuelOut/Contact decide the
+*> outcome for them.
+SetWarningText.
+    MOVE SPACES TO WarningText
+    IF FuelRemainingRaw < LowFuelThreshold THEN
+        STRING "LOW FUEL" DELIMITED BY SIZE INTO WarningText
+    END-IF
+    IF VelocityMphRaw > HighSinkRateThreshold THEN
+        IF WarningText = SPACES THEN
+            STRING "HIGH SINK RATE" DELIMITED BY SIZE INTO WarningText
+        ELSE
+            STRING
+                FUNCTION TRIM(WarningText) "/HIGH SINK RATE"
+                DELIMITED BY SIZE INTO WarningText
+        END-IF
+    END-IF
+    EXIT.
+
 *> Display current status and prompt for new Fuel-Rate value until
 *> valid answer is given.
 GetFuelRate.
@@ -161,19 +667,111 @@ GetFuelRate.
     MULTIPLY Velocity BY SecPerHour GIVING VelocityMphDisplay ROUNDED
     SUBTRACT EmptyWeight FROM Weight GIVING FuelRemainingDisplay ROUNDED
 
+    MULTIPLY Velocity BY SecPerHour GIVING VelocityMphRaw
+    SUBTRACT EmptyWeight FROM Weight GIVING FuelRemainingRaw
+    PERFORM SetWarningText
+
     DISPLAY StatusRowData NO ADVANCING
 
-    PERFORM WITH TEST AFTER UNTIL IsValidFuelRate
-        DISPLAY "K=:" NO ADVANCING
-        ACCEPT FuelRateAnswer
-        *>TEST:DISPLAY FuelRateAnswer
-        IF IsValidFuelRate THEN
-            MOVE FuelRateAnswer TO FuelRate
-        ELSE
-            DISPLAY NotPossibleMessage NO ADVANCING
-        END-IF
-    END-PERFORM
+    PERFORM WriteTelemetryRow
+
+    IF BatchModeIsOn THEN
+        PERFORM ReadFuelRateFromDeck
+        DISPLAY BlankLine
+    ELSE
+        MOVE 0 TO FuelRateAttemptCount
+        PERFORM WITH TEST AFTER UNTIL IsValidFuelRate
+            DISPLAY "K=:" NO ADVANCING
+            ACCEPT FuelRateAnswer
+            *>TEST:DISPLAY FuelRateAnswer
+            ADD 1 TO FuelRateAttemptCount
+            IF IsValidFuelRate THEN
+                MOVE FuelRateAnswer TO FuelRate
+            ELSE
+                DISPLAY NotPossibleMessage NO ADVANCING
+                PERFORM LogRejectedFuelRate
+            END-IF
+        END-PERFORM
+    END-IF
+
+    EXIT.
+
+*> Audit trail: record a rejected K entry (bad value, elapsed time,
+*> and how many attempts this turn has taken so far) so terminals with
+*> a pattern of mis-keyed fuel rates can be flagged for retraining.
+LogRejectedFuelRate.
+    INITIALIZE ExceptionLogRecord
+    MOVE OperatorId          TO ExcOperatorId
+    MOVE RunDate             TO ExcRunDate
+    MOVE RunTime             TO ExcRunTime
+    COMPUTE ExcElapsedTime ROUNDED = ElapsedTime
+    MOVE FuelRateAnswer      TO ExcBadFuelRate
+    MOVE FuelRateAttemptCount TO ExcAttemptCount
+    WRITE ExceptionLogRecord
+    EXIT.
 
+*> Batch mode shares one operator-supplied FUEL-RATE-DECK across every
+*> mission flown in the run (the TRY AGAIN loop, or every profile in a
+*> SCENARIO-DECK). Rewinding it here at the start of each mission gives
+*> every profile its own full pass through the planned burn sequence,
+*> instead of leaving the second and later missions to fly on whatever
+*> the first mission didn't already consume - which, for a deck sized
+*> for one descent, is nothing.
+RewindFuelRateDeck.
+    CLOSE FuelRateDeck
+    OPEN INPUT FuelRateDeck
+    MOVE "N" TO FuelRateDeckStatus
+    EXIT.
+
+*> Batch mode: pull the next pre-planned K value from FUEL-RATE-DECK
+*> instead of prompting the operator. Once the deck is exhausted the
+*> engine is treated as shut down (K=0) for the rest of the descent -
+*> RewindFuelRateDeck gives every mission its own full pass through the
+*> deck, but a mission that runs longer than the deck is long can still
+*> exhaust it, so the operator is told plainly when that happens rather
+*> than watching FUEL,LBS freeze with no explanation.
+ReadFuelRateFromDeck.
+    IF EndOfFuelRateDeck THEN
+        MOVE 0 TO FuelRate
+    ELSE
+        READ FuelRateDeck
+            AT END
+                SET EndOfFuelRateDeck TO TRUE
+                DISPLAY "FUEL-RATE DECK EXHAUSTED - ENGINE SHUT DOWN "
+                    "(K=0) FOR REMAINDER OF THIS DESCENT"
+                MOVE 0 TO FuelRate
+            NOT AT END
+                MOVE FuelRateDeckRecord TO FuelRateAnswer
+                IF IsValidFuelRate THEN
+                    MOVE FuelRateAnswer TO FuelRate
+                ELSE
+                    DISPLAY NotPossibleMessage NO ADVANCING
+                    MOVE 1 TO FuelRateAttemptCount
+                    PERFORM LogRejectedFuelRate
+                    MOVE 0 TO FuelRate
+                END-IF
+        END-READ
+    END-IF
+    EXIT.
+
+*> Batch mode: read the next scenario code queued in SCENARIO-DECK
+*> ahead of when it's needed, so both SelectScenario and the TRY AGAIN?
+*> loop in Begin can tell whether another profile is still waiting
+*> without prompting the operator. Once the deck is exhausted,
+*> NextScenarioCode is left unusable and EndOfScenarioDeck stops any
+*> further lookahead.
+FetchNextScenarioFromDeck.
+    IF EndOfScenarioDeck THEN
+        MOVE SPACE TO NextScenarioCode
+    ELSE
+        READ ScenarioDeck
+            AT END
+                SET EndOfScenarioDeck TO TRUE
+                MOVE SPACE TO NextScenarioCode
+            NOT AT END
+                MOVE ScenarioDeckRecord TO NextScenarioCode
+        END-READ
+    END-IF
     EXIT.
 
 *> Simulate T seconds using current fuel rate.
@@ -231,11 +829,26 @@ Contact.
     DISPLAY "FUEL LEFT: " FuelLeftDisplay " LBS"
 
     EVALUATE W
-        WHEN <=  1 DISPLAY "PERFECT LANDING !-(LUCKY)"
-        WHEN <= 10 DISPLAY "GOOD LANDING-(COULD BE BETTER)"
-        WHEN <= 22 DISPLAY "CONGRATULATIONS ON A POOR LANDING"
-        WHEN <= 40 DISPLAY "CRAFT DAMAGE. GOOD LUCK"
-        WHEN <= 60 DISPLAY "CRASH LANDING-YOU'VE 5 HRS OXYGEN"
+        WHEN <=  1
+            DISPLAY "PERFECT LANDING !-(LUCKY)"
+            MOVE "PERFECT LANDING"    TO OutcomeCategory
+            ADD 1 TO TallyPerfectLanding
+        WHEN <= 10
+            DISPLAY "GOOD LANDING-(COULD BE BETTER)"
+            MOVE "GOOD LANDING"       TO OutcomeCategory
+            ADD 1 TO TallyGoodLanding
+        WHEN <= 22
+            DISPLAY "CONGRATULATIONS ON A POOR LANDING"
+            MOVE "POOR LANDING"       TO OutcomeCategory
+            ADD 1 TO TallyPoorLanding
+        WHEN <= 40
+            DISPLAY "CRAFT DAMAGE. GOOD LUCK"
+            MOVE "CRAFT DAMAGE"       TO OutcomeCategory
+            ADD 1 TO TallyCraftDamage
+        WHEN <= 60
+            DISPLAY "CRASH LANDING-YOU'VE 5 HRS OXYGEN"
+            MOVE "CRASH LANDING"      TO OutcomeCategory
+            ADD 1 TO TallyCrashLanding
         WHEN OTHER
             PERFORM
                 DISPLAY "SORRY,BUT THERE WERE NO SURVIVORS-YOU BLEW IT!"
@@ -243,9 +856,21 @@ Contact.
                 DISPLAY
                     "IN FACT YOU BLASTED A NEW LUNAR CRATER "
                     LunarCraterDisplay " FT. DEEP"
+                MOVE "NO SURVIVORS"   TO OutcomeCategory
+                ADD 1 TO TallyNoSurvivors
             END-PERFORM
     END-EVALUATE
 
+    INITIALIZE MissionLogRecord
+    MOVE OperatorId              TO LogOperatorId
+    MOVE RunDate                 TO LogRunDate
+    MOVE RunTime                 TO LogRunTime
+    MOVE ContactTimeDisplay      TO LogElapsedTime
+    MOVE ImpactVelocityDisplay   TO LogImpactVelocity
+    MOVE FuelLeftDisplay         TO LogFuelLeft
+    MOVE OutcomeCategory         TO LogOutcomeCategory
+    WRITE MissionLogRecord
+
     SET GameIsOver TO TRUE
     EXIT.
 
