@@ -0,0 +1,11 @@
+*> Mission parameter fields for the mission configuration file, one
+*> record per named scenario. Numeric fields carry an implied decimal
+*> point (PICTURE V) so the file stays fixed-width for a batch job to
+*> edit.
+    05 ScenarioCode            PIC X(1).
+    05 ScenarioName            PIC X(20).
+    05 CfgAltitude             PIC 9(6).
+    05 CfgWeight               PIC 9(6).
+    05 CfgEmptyWeight          PIC 9(6).
+    05 CfgGravity              PIC 9V9(6).
+    05 CfgThrust               PIC 9V9(6).
